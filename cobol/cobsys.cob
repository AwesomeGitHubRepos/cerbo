@@ -1,14 +1,135 @@
-*> demonstrate a call to system
+*> link checker batch job -- shells out to curl to confirm each
+*> URL in RURL-FILE is still reachable, and lists the dead ones.
+*> (formerly a CALL "SYSTEM" proof-of-concept; superseded in place
+*> so other programs can still CALL "hack-asynch" by that name.)
 
 identification division.
 program-id. hack-asynch.
+
+environment division.
+input-output section.
+file-control.
+   select rurl-file assign to "/home/mcarter/dbase/RURL.DAT"
+          organization is indexed
+          access mode is sequential
+          record key is uid
+          file status is rurl-status.
+   select dead-link-file assign to "/home/mcarter/dbase/RURL-DEAD.TXT"
+          organization is line sequential
+          file status is dead-link-status.
+
 data division.
+file section.
+fd rurl-file.
+01 rurl-record.
+   05 uid              pic 9(3).
+   05 url               pic x(250).
+   05 rurl-description  pic x(40).
+   05 rurl-category     pic x(10).
+   05 rurl-date-added   pic 9(8).
+
+fd dead-link-file.
+*> Sized for the worst case: uid(3) + " " + trim(url)(250) +
+*> " SKIPPED - URL CONTAINS A QUOTE CHARACTER"(42) = 295.
+01 dead-link-line pic x(300).
+
 working-storage section.
-01 result pic s9(9).
+01 rurl-status pic xx.
+01 dead-link-status pic xx.
+01 eof-rurl-file pic x value 'N'.
+*> Sized for the worst case: the curl prefix (55) + url(250) +
+*> closing quote(1) = 306.
+01 check-command pic x(310).
+01 check-command-overflow pic x value 'N'.
+01 check-result pic s9(9) comp-5.
+01 checked-count pic 9(5) value 0.
+01 dead-count pic 9(5) value 0.
+01 url-quote-count pic 9(5).
+
 procedure division.
-display "Sleep for 2".
-call "SYSTEM" using "echo hello"
-                     returning result.
-display "Result: " result.
+link-check-begin.
+    open input rurl-file.
+    if rurl-status not = "00"
+       display "RURL-FILE not found."
+    else
+       open output dead-link-file
+       move "DEAD LINK EXCEPTION REPORT" to dead-link-line
+       write dead-link-line
+       move spaces to dead-link-line
+       write dead-link-line
+       move 'N' to eof-rurl-file
+       perform until eof-rurl-file = 'Y'
+         read rurl-file next
+           at end move 'Y' to eof-rurl-file
+           not at end
+             perform check-one-url
+         end-read
+       end-perform
+       move spaces to dead-link-line
+       write dead-link-line
+       string "CHECKED: " checked-count " DEAD: " dead-count
+              delimited by size into dead-link-line
+       write dead-link-line
+       close dead-link-file
+       display "Checked " checked-count " link(s), " dead-count
+               " dead. See RURL-DEAD.TXT."
+    end-if.
+    close rurl-file.
+    goback.
 
-stop run.
\ No newline at end of file
+*> url is quoted with single quotes when handed to the shell below,
+*> so a url holding one of its own would break out of that quoting
+*> and inject a second command. rurl.cbl's CHECK-URL paragraph
+*> already rejects a quote at CREATE/UPDATE/IMPORT time, but this
+*> is the point where the value actually reaches a shell, so it
+*> gets its own independent check rather than trusting upstream.
+check-one-url.
+    add 1 to checked-count.
+    move 0 to url-quote-count.
+    inspect url tallying url-quote-count for all "'"
+    if url-quote-count > 0
+       add 1 to dead-count
+       move spaces to dead-link-line
+       string uid " " function trim(url)
+              " SKIPPED - URL CONTAINS A QUOTE CHARACTER" delimited by size
+              into dead-link-line
+              on overflow
+                 display "WARNING: dead-link-line truncated for UID " uid
+       end-string
+       write dead-link-line
+       display "SKIPPED (quote in URL): " uid " " function trim(url)
+    else
+       move spaces to check-command
+       move 'N' to check-command-overflow
+       string "curl --silent --head --fail --max-time 5 -o /dev/null '"
+              function trim(url) "'"
+              delimited by size into check-command
+              on overflow move 'Y' to check-command-overflow
+       end-string
+       if check-command-overflow = 'Y'
+          add 1 to dead-count
+          move spaces to dead-link-line
+          string uid " " function trim(url)
+                 " SKIPPED - URL TOO LONG FOR CHECK COMMAND"
+                 delimited by size into dead-link-line
+                 on overflow
+                    display "WARNING: dead-link-line truncated for UID " uid
+          end-string
+          write dead-link-line
+          display "SKIPPED (URL too long): " uid " " function trim(url)
+       else
+          call "SYSTEM" using check-command returning check-result
+          if check-result not = 0
+             add 1 to dead-count
+             move spaces to dead-link-line
+             string uid " " function trim(url) delimited by size
+                    into dead-link-line
+                    on overflow
+                       display "WARNING: dead-link-line truncated for UID "
+                               uid
+             end-string
+             write dead-link-line
+             display "DEAD: " uid " " function trim(url)
+          end-if
+       end-if
+    end-if.
