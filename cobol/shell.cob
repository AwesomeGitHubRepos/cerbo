@@ -1,13 +1,21 @@
 001000 IDENTIFICATION DIVISION.
       * 2016-06-26 created by mcarter
-      * shell reads shell.cob and echos it to output
+      * 2026-08-08 mcarter - parameterised file name instead of the
+      *            hardcoded "shell.cob" literal
+      * 2026-08-08 mcarter - falls back to an interactive prompt instead of
+      *            failing when no command-line argument is present (so it
+      *            can also be CALLed from the rurlsys menu), and uses
+      *            GOBACK instead of STOP RUN so control returns to a caller
+      * shell reads a file named on the command line and echos it to
+      * output.
 001010 PROGRAM-ID. shell.
 
 002000 ENVIRONMENT DIVISION.
 002010 INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            select fd-in assign to ws-fd-in-name                         12
-                   organisation is line sequential.
+                   organisation is line sequential
+                   file status is ws-fd-in-status.
 
 003000 DATA DIVISION.
 003010 FILE SECTION.
@@ -16,28 +24,38 @@
 
 003020 WORKING-STORAGE SECTION.
        01 ws-fd-in-name pic x(50).                                      2
+       01 ws-fd-in-status pic xx.
 
 003030 LOCAL-STORAGE SECTION.
 003040 LINKAGE SECTION.
 
 004000 PROCEDURE DIVISION.
        program-begin.
-           move "shell.cob" to ws-fd-in-name.                           2
+           display 1 upon argument-number
+           accept ws-fd-in-name from argument-value
+               on exception
+                   display "Enter name of file to echo: "
+                   accept ws-fd-in-name
+                   end-accept
+           end-accept
+
            display "=== ECHOING FILE ==="
-           open input fd-in.
-          
-           
+           open input fd-in
+           if ws-fd-in-status not = "00"
+               display "Unable to open " function trim(ws-fd-in-name)
+               goback
+           end-if
 
-           perform forever 
+           perform forever
            read fd-in
                    at end exit perform
                    not at end display inline
            end-read
            end-perform
 
-
+           close fd-in
            display "=== FINISHED ==="
-           close fd-in.
+           .
 
        program-done.
-           stop run.
+           goback.
