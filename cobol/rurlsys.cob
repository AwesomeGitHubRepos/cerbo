@@ -0,0 +1,54 @@
+*> Menu-driven front end that ties the rest of the RURL toolkit
+*> together: maintaining the URL file (rurl.cbl), checking links
+*> (cobsys.cob) and echoing an arbitrary file (shell.cob) are all
+*> CALLed as subprograms from here, and control comes back to this
+*> menu after each one finishes (they all end in GOBACK, not STOP RUN).
+*>
+*> Each CALLed program must be built as a dynamically loadable module
+*> whose .so is named after its PROGRAM-ID, e.g.
+*>
+*>     cobc -m -free -fintrinsics=ALL -std=ibm -Wno-unsupported \
+*>          -o AcceptAndDisplay.so rurl.cbl
+*>     cobc -m -std=default -o shell.so shell.cob
+*>     cobc -m -std=default -fintrinsics=ALL -Wno-unsupported \
+*>          -o hack-asynch.so cobsys.cob
+*>
+*> with the resulting .so files on COB_LIBRARY_PATH (or alongside this
+*> program's executable, which cobc searches by default).
+*>
+*> Compile: cobc -x -free -std=default rurlsys.cob
+
+identification division.
+program-id. rurlsys.
+
+data division.
+working-storage section.
+01 menu-choice pic x.
+01 done-flag pic x value 'N'.
+
+procedure division.
+menu-begin.
+    perform until done-flag = 'Y'
+        display " "
+        display "=== RURL SYSTEM MENU ==="
+        display "  M - Maintain URLs (create/query/dump/update/delete/...)"
+        display "  L - Check links for dead URLs"
+        display "  F - List a file"
+        display "  X - Exit"
+        display "Choice? "
+        accept menu-choice
+        evaluate menu-choice
+            when 'M'
+                call "AcceptAndDisplay"
+            when 'L'
+                call "hack-asynch"
+            when 'F'
+                call "shell"
+            when 'X'
+                move 'Y' to done-flag
+            when other
+                display "INPUT ERROR. ENTER ONE OF: M L F X"
+        end-evaluate
+    end-perform
+    display "Goodbye."
+    goback.
