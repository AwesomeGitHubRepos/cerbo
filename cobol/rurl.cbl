@@ -1,14 +1,14 @@
-        *> Compile: cobc -x -free -ffunctions-all rurl.cbl
+        *> Compile: cobc -x -free -fintrinsics=ALL rurl.cbl
 *>      $ SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  AcceptAndDisplay.
 AUTHOR.  Michael Coughlan.
-*> Uses the ACCEPT and DISPLAY verbs to accept a student record 
+*> Uses the ACCEPT and DISPLAY verbs to accept a student record
 *> from the user and display some of the fields.  Also shows how
 *> the ACCEPT may be used to get the system date and time.
 
-*> The YYYYMMDD in "ACCEPT  CurrentDate FROM DATE YYYYMMDD." 
-*> is a format command that ensures that the date contains a 
+*> The YYYYMMDD in "ACCEPT  CurrentDate FROM DATE YYYYMMDD."
+*> is a format command that ensures that the date contains a
 *> 4 digit year.  If not used, the year supplied by the system will
 *> only contain two digits which may cause a problem in the year 2000.
 
@@ -16,14 +16,179 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
    SELECT RURL-FILE ASSIGN TO "/home/mcarter/dbase/RURL.DAT"
-          ORGANIZATION IS LINE SEQUENTIAL.
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS UID
+          FILE STATUS IS RURL-STATUS.
+   SELECT AUDIT-FILE ASSIGN TO "/home/mcarter/dbase/RURL-AUDIT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS AUDIT-STATUS.
+   SELECT REPORT-FILE ASSIGN TO "/home/mcarter/dbase/RURL-REPORT.TXT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS REPORT-STATUS.
+   SELECT SORTED-REPORT-FILE ASSIGN TO
+             "/home/mcarter/dbase/RURL-SORTED-REPORT.TXT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS SORTED-REPORT-STATUS.
+   SELECT IMPORT-FILE ASSIGN TO "/home/mcarter/dbase/RURL-IMPORT.CSV"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS IMPORT-STATUS.
+   SELECT EXPORT-FILE ASSIGN TO "/home/mcarter/dbase/RURL-EXPORT.CSV"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS EXPORT-STATUS.
+   SELECT SORT-OUTPUT-FILE ASSIGN TO "/home/mcarter/dbase/RURL-SORTED.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS SORT-OUTPUT-STATUS.
+   SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+   SELECT LOCK-FILE ASSIGN TO "/home/mcarter/dbase/RURL.LOCK"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS LOCK-STATUS.
+*> RELATIVE (not LINE SEQUENTIAL) so WRITE-DUMP-CHECKPOINT can
+*> REWRITE the single checkpoint record in place on an already-open
+*> file every iteration, instead of paying a full open/close pair
+*> per record on what req 012 exists for -- large DUMP runs.
+   SELECT DUMP-CKPT-FILE ASSIGN TO "/home/mcarter/dbase/RURL-DUMP.CKPT"
+          ORGANIZATION IS RELATIVE
+          ACCESS MODE IS RANDOM
+          RELATIVE KEY IS DUMP-CKPT-REL-KEY
+          FILE STATUS IS DUMP-CKPT-STATUS.
 DATA DIVISION.
 FILE SECTION.
 FD RURL-FILE.
 01 RURL-RECORD.
    05 UID  PIC 9(3).
    05 URL PIC X(250).
+   05 RURL-DESCRIPTION PIC X(40).
+   05 RURL-CATEGORY    PIC X(10).
+   05 RURL-DATE-ADDED  PIC 9(8).
+
+*> One row per CREATE/UPDATE/DELETE made against RURL-FILE, so a
+*> mysteriously changed or missing URL can be traced to who did it.
+FD AUDIT-FILE.
+01 AUDIT-RECORD.
+   05 AUD-UID       PIC 9(3).
+   05 AUD-ACTION    PIC X(6).
+   05 AUD-DATE      PIC X(8).
+   05 AUD-TIME      PIC X(8).
+   05 AUD-OPERATOR  PIC X(10).
+
+*> DUMP's printed report -- title/date header, UID/URL column
+*> headings repeated every REPORT-PAGE-SIZE lines, footer total.
+FD REPORT-FILE.
+*> Sized for the worst case: UID(3) + " " + URL(250) + "  " +
+*> DESCRIPTION(40) + "  " + CATEGORY(10) + "  " + DATE-ADDED(8) = 318.
+01 REPORT-LINE PIC X(320).
+
+*> SORTED-LISTING's own copy of the same report form, kept in a
+*> separate file from REPORT-FILE so a URL-ordered listing can never
+*> collide with a DUMP that is paused mid-run (see REPORT-TARGET).
+FD SORTED-REPORT-FILE.
+*> Same worst-case sizing as REPORT-LINE above.
+01 SORTED-REPORT-LINE PIC X(320).
+
+*> Bulk CSV interchange -- UID,URL,DESCRIPTION,CATEGORY one row per
+*> line.  Sized for the worst case: UID(3) + "," + URL(250) + "," +
+*> DESCRIPTION(40) + "," + CATEGORY(10) = 307.
+FD IMPORT-FILE.
+01 IMPORT-LINE PIC X(310).
+
+FD EXPORT-FILE.
+01 EXPORT-LINE PIC X(310).
+
+*> Used by SORTED-LISTING to produce a URL-ordered report, as a
+*> separate option from DUMP's UID-ordered one.
+SD SORT-WORK-FILE.
+01 SORT-WORK-RECORD.
+   05 SW-UID         PIC 9(3).
+   05 SW-URL         PIC X(250).
+   05 SW-DESCRIPTION PIC X(40).
+   05 SW-CATEGORY    PIC X(10).
+   05 SW-DATE-ADDED  PIC 9(8).
+
+FD SORT-OUTPUT-FILE.
+01 SORT-OUTPUT-RECORD.
+   05 SO-UID         PIC 9(3).
+   05 SO-URL         PIC X(250).
+   05 SO-DESCRIPTION PIC X(40).
+   05 SO-CATEGORY    PIC X(10).
+   05 SO-DATE-ADDED  PIC 9(8).
+
+*> Simple lock-file convention so two operators running CREATE,
+*> UPDATE or DELETE at the same time queue instead of racing.
+*> Carries the holder and acquisition timestamp so a lock left
+*> behind by a crashed holder can be told apart from one that is
+*> genuinely still in use (see LOCK-STALE-MINUTES).
+FD LOCK-FILE.
+01 LOCK-LINE.
+   05 LOCK-OPERATOR PIC X(10).
+   05 LOCK-DATE     PIC 9(8).
+   05 LOCK-HOUR     PIC 99.
+   05 LOCK-MINUTE   PIC 99.
+
+*> Remembers the last UID DUMP finished writing to REPORT-FILE, how
+*> many detail records that represents, and where that left the
+*> page/line cursor, so a restarted DUMP after an abend can skip
+*> ahead instead of reprocessing the whole of RURL-FILE, its footer
+*> total stays accurate, and its page-break cadence carries on from
+*> where it left off instead of starting a second "PAGE 1" mid-file.
+*> Rewritten after every detail line (not just every N) so a crash
+*> can never leave REPORT-FILE holding records past the checkpoint.
+FD DUMP-CKPT-FILE.
+01 DUMP-CKPT-RECORD.
+   05 DUMP-CKPT-REC-UID   PIC 9(3).
+   05 DUMP-CKPT-REC-COUNT PIC 9(5).
+   05 DUMP-CKPT-REC-PAGE  PIC 9(3).
+   05 DUMP-CKPT-REC-LINES PIC 9(3).
+
 WORKING-STORAGE SECTION.
+01 RURL-STATUS PIC XX.
+01 AUDIT-STATUS PIC XX.
+01 REPORT-STATUS PIC XX.
+01 SORTED-REPORT-STATUS PIC XX.
+*> Which physical file WRITE-REPORT-HEADER/DETAIL/FOOTER write to --
+*> 'D' for DUMP's REPORT-FILE, 'S' for SORTED-LISTING's own
+*> SORTED-REPORT-FILE -- so the two report kinds never share a file.
+01 REPORT-TARGET PIC X VALUE 'D'.
+01 IMPORT-STATUS PIC XX.
+01 EXPORT-STATUS PIC XX.
+01 SORT-OUTPUT-STATUS PIC XX.
+01 EOF-SORT-OUTPUT-FILE PIC X VALUE 'N'.
+01 REPORT-TITLE PIC X(40) VALUE "RURL LINK REPORT".
+01 LOCK-STATUS PIC XX.
+01 LOCK-ACQUIRED PIC X VALUE 'N'.
+01 LOCK-WAIT-COUNT PIC 9(3) VALUE 0.
+01 LOCK-STALE PIC X VALUE 'N'.
+01 LOCK-STALE-MINUTES PIC 9(3) VALUE 5.
+01 LOCK-AGE-MINUTES PIC S9(9).
+01 LOCK-DAYS-DIFF PIC S9(6).
+01 CURRENT-DATE-NUM PIC 9(8).
+01 LOCK-FILE-NAME PIC X(40) VALUE "/home/mcarter/dbase/RURL.LOCK".
+01 LOCK-CMD-RESULT PIC 9(9) COMP-5.
+01 DUMP-CKPT-STATUS PIC XX.
+01 DUMP-CKPT-REL-KEY PIC 9(4) VALUE 1.
+01 DUMP-CKPT-FILE-NAME PIC X(40) VALUE "/home/mcarter/dbase/RURL-DUMP.CKPT".
+01 DUMP-CKPT-UID PIC 9(3) VALUE 0.
+*> UID 0 is a legitimate value (e.g. imported via IMPORT-CSV), so it
+*> can't double as "no checkpoint" -- this flag is the resume
+*> sentinel instead.
+01 DUMP-CKPT-EXISTS PIC X VALUE 'N'.
+01 DUMP-CKPT-RESUME-COUNT PIC 9(5) VALUE 0.
+01 DUMP-CKPT-RESUME-PAGE PIC 9(3) VALUE 0.
+01 DUMP-CKPT-RESUME-LINES PIC 9(3) VALUE 0.
+01 OPERATOR-ID PIC X(10) VALUE SPACES.
+01 AUDIT-ACTION PIC X(6).
+01 RECORD-COUNT PIC 9(5) VALUE 0.
+01 IMPORT-SKIPPED-COUNT PIC 9(5) VALUE 0.
+01 LINES-ON-PAGE PIC 9(3) VALUE 0.
+01 PAGE-NUMBER PIC 9(3) VALUE 0.
+01 REPORT-PAGE-SIZE PIC 9(3) VALUE 20.
+01 EOF-IMPORT-FILE PIC X VALUE 'N'.
+01 CSV-UID PIC 9(3).
+01 CSV-URL PIC X(250).
+01 CSV-DESCRIPTION PIC X(40).
+01 CSV-CATEGORY PIC X(10).
+01 IMPORT-COUNT PIC 9(5) VALUE 0.
+01 EXPORT-COUNT PIC 9(5) VALUE 0.
 01 StudentDetails.
    02  StudentId       PIC 9(7).
    02  StudentName.
@@ -52,48 +217,607 @@ WORKING-STORAGE SECTION.
 
 01 EOF-RURL-FILE PIC X VALUE 'N'.
 01 NEXT-ID PIC 9(3) VALUE 0.
+01 UID-SPACE-EXHAUSTED PIC X VALUE 'N'.
 01 ACTION PIC X.
+01 URL-VALID PIC X VALUE 'N'.
+01 URL-BAD-CHAR-COUNT PIC 9(5).
 
 PROCEDURE DIVISION.
 Begin.
-    *> 
-    DISPLAY "CREATE, QUERY, DUMP (UPATE, DELETE, DUMP)?"
+    *>
+    DISPLAY "Enter operator ID: ".
+    ACCEPT OPERATOR-ID.
+    DISPLAY "CREATE, QUERY, DUMP, UPDATE, DELETE, IMPORT, EXPORT, SORTED (C/Q/D/U/X/I/E/S)?"
     ACCEPT ACTION.
     EVALUATE ACTION
       WHEN 'C' PERFORM CREATE
       WHEN 'D' PERFORM DUMP
       WHEN 'Q' PERFORM QUERY
-      WHEN OTHER DISPLAY "INPUT ERROR. ENTER ONE OF: CRD"
+      WHEN 'U' PERFORM UPDATE-RECORD
+      WHEN 'X' PERFORM DELETE-RECORD
+      WHEN 'I' PERFORM IMPORT-CSV
+      WHEN 'E' PERFORM EXPORT-CSV
+      WHEN 'S' PERFORM SORTED-LISTING
+      WHEN OTHER DISPLAY "INPUT ERROR. ENTER ONE OF: C Q D U X I E S"
     END-EVALUATE
-    STOP RUN.
+    GOBACK.
 
 
 CREATE.
-    OPEN EXTEND RURL-FILE.
-    DISPLAY "Enter student details using template below".
-    DISPLAY "ID AND URL".
-    DISPLAY "IIIUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUU".
-    ACCEPT RURL-RECORD.
-    MOVE Trim( RURL-RECORD) TO  RURL-RECORD.
-    WRITE RURL-RECORD.
-    CLOSE RURL-FILE.
-    
+    PERFORM ACQUIRE-LOCK.
+    IF LOCK-ACQUIRED = 'Y'
+       OPEN I-O RURL-FILE
+       IF RURL-STATUS = "35"
+          OPEN OUTPUT RURL-FILE
+          CLOSE RURL-FILE
+          OPEN I-O RURL-FILE
+       END-IF
+       PERFORM FIND-NEXT-ID
+       IF UID-SPACE-EXHAUSTED = 'Y'
+          DISPLAY "UID SPACE EXHAUSTED (999 reached). Cannot create a new record."
+       ELSE
+          MOVE NEXT-ID TO UID
+          DISPLAY "Assigning new UID: " UID
+          MOVE 'N' TO URL-VALID
+          PERFORM UNTIL URL-VALID = 'Y'
+            DISPLAY "Enter URL"
+            DISPLAY "UUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUUU"
+            ACCEPT URL
+            MOVE Trim(URL) TO URL
+            PERFORM CHECK-URL
+            IF URL-VALID NOT = 'Y'
+               DISPLAY "URL must be non-blank, start with http:// or "
+                       "https://, and contain none of ' "" ; | & ` $ \ , "
+                       "Please re-enter."
+            END-IF
+          END-PERFORM
+          DISPLAY "Enter description: "
+          ACCEPT RURL-DESCRIPTION
+          MOVE Trim(RURL-DESCRIPTION) TO RURL-DESCRIPTION
+          DISPLAY "Enter category: "
+          ACCEPT RURL-CATEGORY
+          MOVE Trim(RURL-CATEGORY) TO RURL-CATEGORY
+          PERFORM STRIP-COMMAS-FROM-DESC-CAT
+          PERFORM WRITE-RURL-RECORD
+       END-IF
+       CLOSE RURL-FILE
+       PERFORM RELEASE-LOCK
+    END-IF.
 
-DUMP.
-    OPEN INPUT RURL-FILE.
+*> Rejects a blank URL, one without an http/https scheme, or one that
+*> carries a shell metacharacter or a comma -- CREATE, UPDATE-RECORD
+*> and IMPORT-CSV all run new/changed URLs through this before
+*> writing, so a planted URL can't later break out of the quoting the
+*> link checker (cobsys.cob) uses when it shells out to curl, and a
+*> comma in URL can't shift EXPORT-CSV/IMPORT-CSV's other fields the
+*> way a comma in RURL-DESCRIPTION/RURL-CATEGORY would (see
+*> STRIP-COMMAS-FROM-DESC-CAT for those two).
+*> URL must already hold the trimmed candidate value.
+CHECK-URL.
+    MOVE 'Y' TO URL-VALID.
+    IF URL = SPACES
+       MOVE 'N' TO URL-VALID
+    END-IF.
+    IF URL-VALID = 'Y'
+       AND URL(1:7) NOT = "http://" AND URL(1:8) NOT = "https://"
+       MOVE 'N' TO URL-VALID
+    END-IF.
+    IF URL-VALID = 'Y'
+       MOVE 0 TO URL-BAD-CHAR-COUNT
+       INSPECT URL TALLYING URL-BAD-CHAR-COUNT FOR ALL "'"
+       INSPECT URL TALLYING URL-BAD-CHAR-COUNT FOR ALL '"'
+       INSPECT URL TALLYING URL-BAD-CHAR-COUNT FOR ALL ";"
+       INSPECT URL TALLYING URL-BAD-CHAR-COUNT FOR ALL "|"
+       INSPECT URL TALLYING URL-BAD-CHAR-COUNT FOR ALL "&"
+       INSPECT URL TALLYING URL-BAD-CHAR-COUNT FOR ALL "`"
+       INSPECT URL TALLYING URL-BAD-CHAR-COUNT FOR ALL "$"
+       INSPECT URL TALLYING URL-BAD-CHAR-COUNT FOR ALL "\"
+       INSPECT URL TALLYING URL-BAD-CHAR-COUNT FOR ALL ","
+       IF URL-BAD-CHAR-COUNT > 0
+          MOVE 'N' TO URL-VALID
+       END-IF
+    END-IF.
+
+*> IMPORT-CSV/EXPORT-CSV split and join fields on a bare "," with no
+*> quoting, so a comma surviving into RURL-DESCRIPTION/RURL-CATEGORY
+*> would shift fields on the next import.  Replacing commas with
+*> spaces here, on every path that populates those two fields
+*> (CREATE and IMPORT-CSV), keeps what ends up on disk always safe
+*> to round-trip through EXPORT-CSV/IMPORT-CSV.
+STRIP-COMMAS-FROM-DESC-CAT.
+    INSPECT RURL-DESCRIPTION REPLACING ALL "," BY " ".
+    INSPECT RURL-CATEGORY REPLACING ALL "," BY " ".
+
+*> Shared by CREATE and IMPORT-CSV -- RURL-FILE must already be
+*> open I-O and RURL-RECORD populated with the UID/URL (and,
+*> optionally, RURL-DESCRIPTION/RURL-CATEGORY) to add.
+WRITE-RURL-RECORD.
+    ACCEPT CurrentDate FROM DATE YYYYMMDD.
+    MOVE CurrentDate TO RURL-DATE-ADDED.
+    WRITE RURL-RECORD
+      INVALID KEY
+        DISPLAY "UID " UID " already exists. Skipped."
+      NOT INVALID KEY
+        DISPLAY "Record added: " UID " " Trim(URL)
+        MOVE "CREATE" TO AUDIT-ACTION
+        PERFORM AUDIT-LOG
+    END-WRITE.
+
+FIND-NEXT-ID.
+    MOVE 0 TO NEXT-ID.
     MOVE 'N' TO EOF-RURL-FILE.
+    MOVE 'N' TO UID-SPACE-EXHAUSTED.
     PERFORM UNTIL EOF-RURL-FILE = 'Y'
-      READ RURL-FILE 
+      READ RURL-FILE NEXT
         AT END MOVE 'Y' TO EOF-RURL-FILE
         NOT AT END
-          INSPECT RURL-RECORD REPLACING ALL X'0D' BY SPACES
-          DISPLAY "[" Trim(RURL-RECORD) "]"
-          *> DISPLAY UID
-          *> DISPLAY URL
-          *> DISPLAY " "
+          IF UID > NEXT-ID
+             MOVE UID TO NEXT-ID
+          END-IF
       END-READ
     END-PERFORM.
+    IF NEXT-ID >= 999
+       MOVE 'Y' TO UID-SPACE-EXHAUSTED
+    ELSE
+       ADD 1 TO NEXT-ID
+    END-IF.
+
+DUMP.
+    OPEN INPUT RURL-FILE.
+    IF RURL-STATUS NOT = "00"
+       DISPLAY "RURL-FILE not found."
+    ELSE
+       MOVE 'D' TO REPORT-TARGET
+       MOVE "RURL LINK REPORT (BY UID)" TO REPORT-TITLE
+       PERFORM READ-DUMP-CHECKPOINT
+       IF DUMP-CKPT-EXISTS = 'Y'
+          MOVE DUMP-CKPT-RESUME-COUNT TO RECORD-COUNT
+          MOVE DUMP-CKPT-RESUME-PAGE TO PAGE-NUMBER
+          MOVE DUMP-CKPT-RESUME-LINES TO LINES-ON-PAGE
+          DISPLAY "Resuming DUMP after UID " DUMP-CKPT-UID
+                  " (" RECORD-COUNT " record(s) already written)"
+          MOVE DUMP-CKPT-UID TO UID
+          START RURL-FILE KEY IS GREATER THAN UID
+            INVALID KEY DISPLAY "Nothing left to resume."
+          END-START
+          OPEN EXTEND REPORT-FILE
+       ELSE
+          MOVE 0 TO RECORD-COUNT
+          MOVE 0 TO PAGE-NUMBER
+          MOVE 0 TO LINES-ON-PAGE
+          OPEN OUTPUT REPORT-FILE
+          PERFORM WRITE-REPORT-HEADER
+       END-IF
+       MOVE 'N' TO EOF-RURL-FILE
+       PERFORM UNTIL EOF-RURL-FILE = 'Y'
+         READ RURL-FILE NEXT
+           AT END MOVE 'Y' TO EOF-RURL-FILE
+           NOT AT END
+             ADD 1 TO RECORD-COUNT
+             PERFORM WRITE-REPORT-DETAIL
+             PERFORM WRITE-DUMP-CHECKPOINT
+         END-READ
+       END-PERFORM
+       PERFORM WRITE-REPORT-FOOTER
+       CLOSE REPORT-FILE
+       PERFORM CLEAR-DUMP-CHECKPOINT
+       DISPLAY "Report written to RURL-REPORT.TXT - "
+               RECORD-COUNT " record(s)."
+    END-IF.
+    CLOSE RURL-FILE.
+
+*> Checkpoint helpers for DUMP's restart capability.  DUMP-CKPT-FILE
+*> is opened once here and left open for the rest of the run --
+*> WRITE-DUMP-CHECKPOINT REWRITEs the same relative record 1 each
+*> iteration instead of a fresh open/close pair per record, and
+*> CLEAR-DUMP-CHECKPOINT (called once, after the loop) closes it.
+READ-DUMP-CHECKPOINT.
+    MOVE 0 TO DUMP-CKPT-UID.
+    MOVE 0 TO DUMP-CKPT-RESUME-COUNT.
+    MOVE 0 TO DUMP-CKPT-RESUME-PAGE.
+    MOVE 0 TO DUMP-CKPT-RESUME-LINES.
+    MOVE 'N' TO DUMP-CKPT-EXISTS.
+    OPEN I-O DUMP-CKPT-FILE.
+    IF DUMP-CKPT-STATUS = "35"
+       OPEN OUTPUT DUMP-CKPT-FILE
+       CLOSE DUMP-CKPT-FILE
+       OPEN I-O DUMP-CKPT-FILE
+    END-IF.
+    MOVE 1 TO DUMP-CKPT-REL-KEY.
+    READ DUMP-CKPT-FILE
+      INVALID KEY CONTINUE
+      NOT INVALID KEY
+        MOVE DUMP-CKPT-REC-UID TO DUMP-CKPT-UID
+        MOVE DUMP-CKPT-REC-COUNT TO DUMP-CKPT-RESUME-COUNT
+        MOVE DUMP-CKPT-REC-PAGE TO DUMP-CKPT-RESUME-PAGE
+        MOVE DUMP-CKPT-REC-LINES TO DUMP-CKPT-RESUME-LINES
+        MOVE 'Y' TO DUMP-CKPT-EXISTS
+    END-READ.
+
+WRITE-DUMP-CHECKPOINT.
+    MOVE UID TO DUMP-CKPT-REC-UID.
+    MOVE RECORD-COUNT TO DUMP-CKPT-REC-COUNT.
+    MOVE PAGE-NUMBER TO DUMP-CKPT-REC-PAGE.
+    MOVE LINES-ON-PAGE TO DUMP-CKPT-REC-LINES.
+    MOVE 1 TO DUMP-CKPT-REL-KEY.
+    REWRITE DUMP-CKPT-RECORD
+      INVALID KEY
+        WRITE DUMP-CKPT-RECORD
+          INVALID KEY
+            DISPLAY "Could not write DUMP checkpoint for UID " UID
+        END-WRITE
+    END-REWRITE.
+
+CLEAR-DUMP-CHECKPOINT.
+    CLOSE DUMP-CKPT-FILE.
+    CALL "CBL_DELETE_FILE" USING DUMP-CKPT-FILE-NAME
+         RETURNING LOCK-CMD-RESULT.
+
+*> Sorts RURL-FILE by URL and produces the same report form as
+*> DUMP, so an operator can eyeball whether a domain is already
+*> listed without hunting through insertion/UID order.  Written to
+*> its own SORTED-REPORT-FILE (RURL-SORTED-REPORT.TXT), not DUMP's
+*> REPORT-FILE, so running this while a large DUMP is paused
+*> mid-checkpoint can't truncate or get appended onto by the other.
+SORTED-LISTING.
+    OPEN INPUT RURL-FILE.
+    IF RURL-STATUS NOT = "00"
+       DISPLAY "RURL-FILE not found."
+    ELSE
+       CLOSE RURL-FILE
+       SORT SORT-WORK-FILE
+            ON ASCENDING KEY SW-URL
+            USING RURL-FILE
+            GIVING SORT-OUTPUT-FILE
+       MOVE 'S' TO REPORT-TARGET
+       MOVE "RURL LINK REPORT (BY URL)" TO REPORT-TITLE
+       OPEN OUTPUT SORTED-REPORT-FILE
+       MOVE 0 TO RECORD-COUNT
+       MOVE 0 TO PAGE-NUMBER
+       MOVE 0 TO LINES-ON-PAGE
+       PERFORM WRITE-REPORT-HEADER
+       OPEN INPUT SORT-OUTPUT-FILE
+       MOVE 'N' TO EOF-SORT-OUTPUT-FILE
+       PERFORM UNTIL EOF-SORT-OUTPUT-FILE = 'Y'
+         READ SORT-OUTPUT-FILE
+           AT END MOVE 'Y' TO EOF-SORT-OUTPUT-FILE
+           NOT AT END
+             ADD 1 TO RECORD-COUNT
+             MOVE SO-UID TO UID
+             MOVE SO-URL TO URL
+             MOVE SO-DESCRIPTION TO RURL-DESCRIPTION
+             MOVE SO-CATEGORY TO RURL-CATEGORY
+             MOVE SO-DATE-ADDED TO RURL-DATE-ADDED
+             PERFORM WRITE-REPORT-DETAIL
+         END-READ
+       END-PERFORM
+       CLOSE SORT-OUTPUT-FILE
+       PERFORM WRITE-REPORT-FOOTER
+       CLOSE SORTED-REPORT-FILE
+       MOVE 'D' TO REPORT-TARGET
+       DISPLAY "Sorted report written to RURL-SORTED-REPORT.TXT - "
+               RECORD-COUNT " record(s)."
+    END-IF.
+
+WRITE-REPORT-HEADER.
+    ADD 1 TO PAGE-NUMBER.
+    MOVE 0 TO LINES-ON-PAGE.
+    ACCEPT CurrentDate FROM DATE YYYYMMDD.
+    MOVE SPACES TO REPORT-LINE.
+    STRING Trim(REPORT-TITLE) " " CurrentDate " " "PAGE " PAGE-NUMBER
+           DELIMITED BY SIZE INTO REPORT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE "UID  URL                                 DESCRIPTION  CATEGORY  ADDED"
+         TO REPORT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE "---  ----------------------------------------------------"
+         TO REPORT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+
+WRITE-REPORT-DETAIL.
+    IF LINES-ON-PAGE >= REPORT-PAGE-SIZE
+       PERFORM WRITE-REPORT-HEADER
+    END-IF.
+    MOVE SPACES TO REPORT-LINE.
+    STRING UID " " Trim(URL) "  " Trim(RURL-DESCRIPTION) "  "
+           Trim(RURL-CATEGORY) "  " RURL-DATE-ADDED
+           DELIMITED BY SIZE INTO REPORT-LINE
+           ON OVERFLOW
+              DISPLAY "WARNING: report line for UID " UID
+                      " truncated to fit REPORT-LINE."
+    END-STRING.
+    PERFORM WRITE-REPORT-LINE.
+    ADD 1 TO LINES-ON-PAGE.
+
+WRITE-REPORT-FOOTER.
+    MOVE SPACES TO REPORT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "TOTAL RECORDS: " RECORD-COUNT DELIMITED BY SIZE
+           INTO REPORT-LINE.
+    PERFORM WRITE-REPORT-LINE.
+
+*> Routes a completed REPORT-LINE to whichever physical file
+*> REPORT-TARGET currently selects, so DUMP and SORTED-LISTING never
+*> write over each other's report.
+WRITE-REPORT-LINE.
+    IF REPORT-TARGET = 'S'
+       MOVE REPORT-LINE TO SORTED-REPORT-LINE
+       WRITE SORTED-REPORT-LINE
+    ELSE
+       WRITE REPORT-LINE
+    END-IF.
+
+*> Reads UID,URL pairs from RURL-IMPORT.CSV and adds each one via
+*> the same WRITE-RURL-RECORD path CREATE uses, after running the
+*> URL through the same CHECK-URL gate CREATE does (rows that fail
+*> are skipped and reported rather than written). Takes the same
+*> exclusive lock CREATE/UPDATE/DELETE do, since it writes RURL-FILE
+*> through the same path they do.
+IMPORT-CSV.
+    PERFORM ACQUIRE-LOCK.
+    IF LOCK-ACQUIRED = 'Y'
+       OPEN I-O RURL-FILE
+       IF RURL-STATUS = "35"
+          OPEN OUTPUT RURL-FILE
+          CLOSE RURL-FILE
+          OPEN I-O RURL-FILE
+       END-IF
+       OPEN INPUT IMPORT-FILE
+       IF IMPORT-STATUS NOT = "00"
+          DISPLAY "Import file not found: RURL-IMPORT.CSV"
+       ELSE
+          MOVE 0 TO IMPORT-COUNT
+          MOVE 0 TO IMPORT-SKIPPED-COUNT
+          MOVE 'N' TO EOF-IMPORT-FILE
+          PERFORM UNTIL EOF-IMPORT-FILE = 'Y'
+            READ IMPORT-FILE
+              AT END MOVE 'Y' TO EOF-IMPORT-FILE
+              NOT AT END
+                MOVE 0 TO CSV-UID
+                MOVE SPACES TO CSV-URL CSV-DESCRIPTION CSV-CATEGORY
+                UNSTRING IMPORT-LINE DELIMITED BY ","
+                    INTO CSV-UID CSV-URL CSV-DESCRIPTION CSV-CATEGORY
+                MOVE CSV-UID TO UID
+                MOVE Trim(CSV-URL) TO URL
+                MOVE Trim(CSV-DESCRIPTION) TO RURL-DESCRIPTION
+                MOVE Trim(CSV-CATEGORY) TO RURL-CATEGORY
+                PERFORM STRIP-COMMAS-FROM-DESC-CAT
+                PERFORM CHECK-URL
+                IF URL-VALID NOT = 'Y'
+                   DISPLAY "Skipped UID " UID " - invalid URL: " Trim(URL)
+                   ADD 1 TO IMPORT-SKIPPED-COUNT
+                ELSE
+                   PERFORM WRITE-RURL-RECORD
+                   ADD 1 TO IMPORT-COUNT
+                END-IF
+            END-READ
+          END-PERFORM
+          CLOSE IMPORT-FILE
+          DISPLAY "Imported " IMPORT-COUNT " record(s), skipped "
+                  IMPORT-SKIPPED-COUNT " invalid row(s) from RURL-IMPORT.CSV."
+       END-IF
+       CLOSE RURL-FILE
+       PERFORM RELEASE-LOCK
+    END-IF.
+
+*> Writes every RURL-RECORD out as UID,URL,DESCRIPTION,CATEGORY to
+*> RURL-EXPORT.CSV. Date-added isn't carried -- it's re-stamped on
+*> whatever import eventually re-creates the record.
+EXPORT-CSV.
+    OPEN INPUT RURL-FILE.
+    IF RURL-STATUS NOT = "00"
+       DISPLAY "RURL-FILE not found."
+    ELSE
+       OPEN OUTPUT EXPORT-FILE
+       MOVE 0 TO EXPORT-COUNT
+       MOVE 'N' TO EOF-RURL-FILE
+       PERFORM UNTIL EOF-RURL-FILE = 'Y'
+         READ RURL-FILE NEXT
+           AT END MOVE 'Y' TO EOF-RURL-FILE
+           NOT AT END
+             MOVE SPACES TO EXPORT-LINE
+             STRING UID "," Trim(URL) "," Trim(RURL-DESCRIPTION) ","
+                    Trim(RURL-CATEGORY) DELIMITED BY SIZE INTO EXPORT-LINE
+                    ON OVERFLOW
+                       DISPLAY "WARNING: export row for UID " UID
+                               " truncated to fit EXPORT-LINE."
+             END-STRING
+             WRITE EXPORT-LINE
+             ADD 1 TO EXPORT-COUNT
+         END-READ
+       END-PERFORM
+       CLOSE EXPORT-FILE
+       DISPLAY "Exported " EXPORT-COUNT " record(s) to RURL-EXPORT.CSV."
+    END-IF.
     CLOSE RURL-FILE.
 
 QUERY.
-    DISPLAY "FIXME".
+    OPEN INPUT RURL-FILE.
+    IF RURL-STATUS NOT = "00"
+       DISPLAY "RURL-FILE not found."
+    ELSE
+       DISPLAY "Enter UID to query: "
+       ACCEPT UID
+       READ RURL-FILE
+         INVALID KEY
+           DISPLAY "No record found for UID " UID
+         NOT INVALID KEY
+           DISPLAY "UID: " UID
+           DISPLAY "URL: " Trim(URL)
+           DISPLAY "Description: " Trim(RURL-DESCRIPTION)
+           DISPLAY "Category: " Trim(RURL-CATEGORY)
+           DISPLAY "Date added: " RURL-DATE-ADDED
+       END-READ
+       CLOSE RURL-FILE
+    END-IF.
+
+UPDATE-RECORD.
+    PERFORM ACQUIRE-LOCK.
+    IF LOCK-ACQUIRED = 'Y'
+       OPEN I-O RURL-FILE
+       IF RURL-STATUS NOT = "00"
+          DISPLAY "RURL-FILE not found."
+       ELSE
+          DISPLAY "Enter UID to update: "
+          ACCEPT UID
+          READ RURL-FILE
+            INVALID KEY
+              DISPLAY "No record found for UID " UID
+            NOT INVALID KEY
+              DISPLAY "Current URL: " Trim(URL)
+              MOVE 'N' TO URL-VALID
+              PERFORM UNTIL URL-VALID = 'Y'
+                DISPLAY "Enter new URL: "
+                ACCEPT URL
+                MOVE Trim(URL) TO URL
+                PERFORM CHECK-URL
+                IF URL-VALID NOT = 'Y'
+                   DISPLAY "URL must be non-blank, start with http:// or "
+                           "https://, and contain none of ' "" ; | & ` $ \ , "
+                           "Please re-enter."
+                END-IF
+              END-PERFORM
+              REWRITE RURL-RECORD
+                INVALID KEY
+                  DISPLAY "Update failed for UID " UID
+                NOT INVALID KEY
+                  DISPLAY "Record updated."
+                  MOVE "UPDATE" TO AUDIT-ACTION
+                  PERFORM AUDIT-LOG
+              END-REWRITE
+          END-READ
+          CLOSE RURL-FILE
+       END-IF
+       PERFORM RELEASE-LOCK
+    END-IF.
+
+DELETE-RECORD.
+    PERFORM ACQUIRE-LOCK.
+    IF LOCK-ACQUIRED = 'Y'
+       OPEN I-O RURL-FILE
+       IF RURL-STATUS NOT = "00"
+          DISPLAY "RURL-FILE not found."
+       ELSE
+          DISPLAY "Enter UID to delete: "
+          ACCEPT UID
+          READ RURL-FILE
+            INVALID KEY
+              DISPLAY "No record found for UID " UID
+            NOT INVALID KEY
+              DELETE RURL-FILE
+                INVALID KEY
+                  DISPLAY "Delete failed for UID " UID
+                NOT INVALID KEY
+                  DISPLAY "Record deleted."
+                  MOVE "DELETE" TO AUDIT-ACTION
+                  PERFORM AUDIT-LOG
+              END-DELETE
+          END-READ
+          CLOSE RURL-FILE
+       END-IF
+       PERFORM RELEASE-LOCK
+    END-IF.
+
+*> Simple lock-file convention -- tries to become the exclusive
+*> owner of LOCK-FILE, retrying for a few seconds before giving up,
+*> so a concurrent CREATE/UPDATE/DELETE queues instead of racing.
+*> An existing lock is checked for staleness (see CHECK-LOCK-STALE)
+*> so a holder that crashed without reaching RELEASE-LOCK doesn't
+*> block every future run forever.
+*> NOTE: the OPEN INPUT / OPEN OUTPUT pair below is not a truly
+*> atomic test-and-set -- two operators can both see "no lock file"
+*> between the OPEN INPUT failing and their own OPEN OUTPUT racing
+*> to create it. A real fix needs an OS-level exclusive-create
+*> primitive (e.g. O_CREAT|O_EXCL) that GnuCOBOL's file support
+*> does not expose; this convention only narrows the race window,
+*> it does not close it.
+ACQUIRE-LOCK.
+    MOVE 'N' TO LOCK-ACQUIRED.
+    MOVE 0 TO LOCK-WAIT-COUNT.
+    PERFORM UNTIL LOCK-ACQUIRED = 'Y' OR LOCK-WAIT-COUNT > 10
+      OPEN INPUT LOCK-FILE
+      IF LOCK-STATUS = "00"
+         *> Default to stale: a lock file whose record can't even be
+         *> read (e.g. empty, because a holder crashed between
+         *> OPEN OUTPUT and WRITE LOCK-LINE) is exactly the kind of
+         *> abandoned lock this staleness check exists to reclaim,
+         *> not a live lock we should wait out forever.
+         MOVE 'Y' TO LOCK-STALE
+         READ LOCK-FILE
+         IF LOCK-STATUS = "00"
+            PERFORM CHECK-LOCK-STALE
+         END-IF
+         CLOSE LOCK-FILE
+         IF LOCK-STALE = 'Y'
+            DISPLAY "Stale lock on RURL-FILE found -- reclaiming it."
+            CALL "CBL_DELETE_FILE" USING LOCK-FILE-NAME
+                RETURNING LOCK-CMD-RESULT
+         ELSE
+            ADD 1 TO LOCK-WAIT-COUNT
+            DISPLAY "RURL-FILE is locked by another operator. Waiting..."
+            CALL "SYSTEM" USING "sleep 1" RETURNING LOCK-CMD-RESULT
+         END-IF
+      ELSE
+         OPEN OUTPUT LOCK-FILE
+         MOVE OPERATOR-ID TO LOCK-OPERATOR
+         ACCEPT CurrentDate FROM DATE YYYYMMDD
+         ACCEPT CurrentTime FROM TIME
+         MOVE CurrentDate TO LOCK-DATE
+         MOVE CurrentHour TO LOCK-HOUR
+         MOVE CurrentMinute TO LOCK-MINUTE
+         WRITE LOCK-LINE
+         CLOSE LOCK-FILE
+         MOVE 'Y' TO LOCK-ACQUIRED
+      END-IF
+    END-PERFORM.
+    IF LOCK-ACQUIRED NOT = 'Y'
+       DISPLAY "Could not obtain lock on RURL-FILE. Try again later."
+    END-IF.
+
+*> A lock is stale once its recorded acquisition timestamp is more
+*> than LOCK-STALE-MINUTES old -- either a different (earlier) date,
+*> or the same date with too many minutes elapsed since LOCK-HOUR/
+*> LOCK-MINUTE.  Ordinary CREATE/UPDATE/DELETE runs finish in well
+*> under a minute, so this only reclaims locks left by a crash.
+CHECK-LOCK-STALE.
+    MOVE 'N' TO LOCK-STALE.
+    ACCEPT CurrentDate FROM DATE YYYYMMDD.
+    ACCEPT CurrentTime FROM TIME.
+    MOVE CurrentDate TO CURRENT-DATE-NUM.
+    COMPUTE LOCK-DAYS-DIFF =
+        FUNCTION INTEGER-OF-DATE(CURRENT-DATE-NUM)
+        - FUNCTION INTEGER-OF-DATE(LOCK-DATE).
+    COMPUTE LOCK-AGE-MINUTES =
+        (LOCK-DAYS-DIFF * 1440)
+        + (CurrentHour * 60 + CurrentMinute)
+        - (LOCK-HOUR * 60 + LOCK-MINUTE).
+    IF LOCK-AGE-MINUTES >= LOCK-STALE-MINUTES
+       MOVE 'Y' TO LOCK-STALE
+    END-IF.
+
+RELEASE-LOCK.
+    CALL "CBL_DELETE_FILE" USING LOCK-FILE-NAME RETURNING LOCK-CMD-RESULT.
+
+*> Appends one line to AUDIT-FILE for a CREATE/UPDATE/DELETE against
+*> RURL-FILE.  UID and AUDIT-ACTION must already be set by the caller.
+AUDIT-LOG.
+    ACCEPT CurrentDate FROM DATE YYYYMMDD.
+    ACCEPT CurrentTime FROM TIME.
+    OPEN EXTEND AUDIT-FILE.
+    IF AUDIT-STATUS NOT = "00"
+       CLOSE AUDIT-FILE
+       OPEN OUTPUT AUDIT-FILE
+       CLOSE AUDIT-FILE
+       OPEN EXTEND AUDIT-FILE
+    END-IF.
+    MOVE UID TO AUD-UID.
+    MOVE AUDIT-ACTION TO AUD-ACTION.
+    MOVE CurrentDate TO AUD-DATE.
+    MOVE CurrentTime TO AUD-TIME.
+    MOVE OPERATOR-ID TO AUD-OPERATOR.
+    WRITE AUDIT-RECORD.
+    CLOSE AUDIT-FILE.
+
